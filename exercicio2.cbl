@@ -1,351 +1,969 @@
-      $set sourceformat"free"
-
-
-      *>Divisão de identificação do programa
-       Identification Division.
-       Program-id. "exercicio2".
-       Author. "Jéssica C.Del'agnolo".
-       Installation. "PC".
-       Date-written. 09/07/2020.
-       Date-compiled. 09/07/2020.
-
-
-
-      *>Divisão para configuração do ambiente
-       Environment Division.
-       Configuration Section.
-           special-names. decimal-point is comma.
-
-      *>----Declaração dos recursos externos
-       Input-output Section.
-       File-control.
-
-                  select alt assign to "altenativas.txt"
-                  organization is line sequential
-                  access mode is sequential
-                  file status is ws-fs-alter.
-
-       I-O-Control.
-
-      *>Declaração de variáveis
-       Data Division.
-
-      *>----Variaveis de arquivos
-       File Section.
-
-       fd alt.
-       01 fd-alternativas.
-          05 fd-estado                             pic x(25).
-          05 fd-capital                            pic x(25).
-
-
-
-      *>----Variaveis de trabalho
-       Working-storage Section.
-
-       77 ws-fs-alter                              pic 9(02).
-
-       01 ws-jogadores occurs 4.
-          05 ws-posicao_final                      pic x(08)
-                                                   value "-".
-          05 filler                                pic x(02)
-                                                   value "  ".
-          05 ws-nome                               pic x(10).
-          05 filler                                pic x(05)
-                                                   value "  -  ".
-          05 ws-qtd_pontos                         pic 9(02).
-
-       01 ws-jogadores_aux.
-          05 ws-posicao_final_aux                  pic x(08)
-                                                   value "-".
-          05 filler                                pic x(02)
-                                                   value "  ".
-          05 ws-nome_aux                           pic x(10).
-          05 filler                                pic x(05)
-                                                   value "  -  ".
-          05 ws-qtd_pontos_aux                     pic 9(02).
-
-       01 ws-cabecalho.
-          05 ws-posicao_final_cabec                pic x(08)
-                                                   value "Posicao".
-          05 filler                                pic x(02)
-                                                   value "  ".
-
-          05 ws-nome_cabec                         pic x(10)
-                                                   value "Jogador".
-          05 filler                                pic x(05)
-                                                   value "  -  ".
-          05 ws-qtd_pontos_cabec                   pic x(06)
-                                                   value "Pontos".
-
-       01 ws-alternativas occurs 27.
-          05 ws-estado                             pic x(25).
-          05 ws-capital                            pic x(25).
-
-       77 ws-num_random                            pic 9(01)v9(08).
-       77 ws-semente                               pic 9(08).
-       77 ws-aux                                   pic 9(08).
-       01 ws-relogio.
-          05 ws-hora                               pic 9(02).
-          05 ws-min                                pic 9(02).
-          05 ws-seg                                pic 9(02).
-          05 ws-cent_seg                           pic 9(02).
-       77 ws-num_ale                               pic 9(02).
-       77 ws-ind_jogadores                         pic 9(02).
-       77 ws-menu_jogadores                        pic 9(01).
-       77 ws-num_jogadores                         pic 9(01).
-       77 ws-continuar                             pic x(01).
-       77 ws-ind_capitais                          pic 9(02).
-       77 ws-resposta                              pic x(25).
-       77 ws-controle                              pic x(10).
-
-      *>----Variaveis para comunicação entre programas
-       Linkage Section.
-
-      *>----Declaração de tela
-       Screen Section.
-
-
-      *>Declaração do corpo do programa
-       Procedure Division.
-
-           perform inicializa.
-           perform cadastro_capital.
-           perform cadastra_jogadores.
-           perform jogar.
-           perform ordena_resultado.
-           perform exibe_resultado.
-           perform finaliza.
-
-       inicializa section.
-
-           move 0 to ws-ind_jogadores              *> Inicializa variaveis
-           move 0 to ws-num_jogadores
-           move 0 to ws-menu_jogadores
-
-           .
-       inicializa-exit.
-           exit.
-
-       *>----------------------------------------------------------------------
-       *> Cadastro de Jogadores
-       *>----------------------------------------------------------------------
-       cadastra_jogadores section.
-
-           perform until ws-menu_jogadores = "2"
-
-               add 1 to ws-ind_jogadores
-
-               display erase
-
-               if  ws-ind_jogadores <= 4 then
-                   display "Insira o Nome do Jogador " ws-ind_jogadores ":"
-                   accept ws-nome(ws-ind_jogadores)
-                   add 1 to ws-num_jogadores
-               else
-                   display "Numero Maximo de Jogadores Atingido."
-                   display " "
-               end-if
-
-               display "Deseja Cadastrar Novo Jogador?"
-               display "1 - Sim."
-               display "2 - Nao, Inicie o Jogo."
-               accept ws-menu_jogadores
-           end-perform
-
-
-           .
-       cadastra_jogadores-exit.
-           exit.
-       *>----------------------------------------------------------------------
-       *> Iniciar o jogo
-       *>----------------------------------------------------------------------
-       jogar section.
-
-           display erase
-
-           display "--- Vamos Jogar: Acerte a Capital! ---"
-           display " "
-           display "Atencao: "
-           display "Para a Resposta Ser Validada, As Capitais Devem Ser Declaradas com a Primeira "
-           display "Letra de Cada Nome em Maiucula. O Programa Nao Aceita Acentuacoes. Caso a "
-           display "Resposta Nao Siga Os Criterios Descritos, a Resposta Sera Tida Como"
-           display "Incorreta."
-           display " "
-           display "Pressione Enter Para Continuar."
-           accept ws-continuar
-
-           move 1 to ws-ind_jogadores
-
-           perform ws-num_jogadores times
-               move 0 to ws-qtd_pontos(ws-ind_jogadores)
-               add 1 to ws-ind_jogadores
-           end-perform
-
-           perform 20 times
-               move 1 to ws-ind_jogadores
-               perform sorteio
-
-               perform ws-num_jogadores times
-                   display erase
-                   display ws-nome(ws-ind_jogadores) "Eh a Sua Vez"
-                   display " "
-                   display "Pressione Enter para Responder:"
-                   accept ws-continuar
-
-                   display "Qual eh a Capital do Estado " ws-estado(ws-ind_capitais)"?"
-                   accept ws-resposta
-
-                   if ws-resposta = ws-capital(ws-ind_capitais) then
-                       display "Resposta Correta!"
-                       add 1 to ws-qtd_pontos(ws-ind_jogadores)
-                   else
-                       display "Resposta Incorreta."
-                   end-if
-
-                   display " "
-                   display "Pressione Enter e Passe para o Proximo Jogador."
-                   accept ws-continuar
-                   add 1 to ws-ind_jogadores
-               end-perform
-           end-perform
-
-           .
-       jogar_exit.
-           exit.
-
-       *>-----------------------------------------------------------------------
-       *>  Exibir resultados
-       *>-----------------------------------------------------------------------
-       exibe_resultado section.
-
-           display erase
-           display "O Ganhador eh " ws-nome(1) " ,Parabens!"
-           display " "
-           display "Tabela de Resultados:"
-           display " "
-           display ws-cabecalho
-
-           move 1 to ws-ind_jogadores
-
-           perform ws-num_jogadores times
-               display ws-jogadores(ws-ind_jogadores)
-               add 1 to ws-ind_jogadores
-           end-perform
-
-           .
-       exibe_resultado-exit.
-           exit.
-
-       *>-----------------------------------------------------------------------
-       *>  Ordenação de resultado
-       *>-----------------------------------------------------------------------
-       ordena_resultado section.
-
-           move "continua" to ws-controle
-           perform until ws-controle <> "continua"
-               move 1 to ws-ind_jogadores
-               move "n_continua" to ws-controle
-               perform until ws-ind_jogadores =  ws-num_jogadores
-                   if ws-qtd_pontos(ws-ind_jogadores) < ws-qtd_pontos(ws-ind_jogadores + 1) then
-                       move ws-jogadores(ws-ind_jogadores + 1) to ws-jogadores_aux
-                       move ws-jogadores(ws-ind_jogadores) to ws-jogadores(ws-ind_jogadores + 1)
-                       move ws-jogadores_aux to ws-jogadores(ws-ind_jogadores)
-
-                       move "continua" to ws-controle
-                   end-if
-                   add 1 to ws-ind_jogadores
-               end-perform
-           end-perform
-
-           move "Primeiro" to ws-posicao_final(1)
-           move "Segundo"  to ws-posicao_final(2)
-           move "Terceiro" to ws-posicao_final(3)
-           move "Quarto"   to ws-posicao_final(4)
-
-           .
-       ordena_resultado-exit.
-           exit.
-
-       *>-----------------------------------------------------------------------
-       *>  Cadastro das alternativas (Capitais)
-       *>-----------------------------------------------------------------------
-       cadastro_capital section.
-
-           open input alt
-
-           if  ws-fs-alter <> 0 then
-               display "File Status ao abrir input arquivo: " ws-fs-alter
-           end-if
-
-           move 0 to ws-ind_capitais
-
-           perform 27 times
-               add 1 to ws-ind_capitais
-               *> -------------  Salvar dados no arquivo
-               read alt
-               if  ws-fs-alter <> 0
-               and ws-fs-alter <> 10 then
-                   display "File Status ao escrever arquivo: " ws-fs-alter
-               end-if
-
-               move  fd-alternativas       to  ws-alternativas(ws-ind_capitais)
-               *> -------------
-
-           end-perform
-
-           close alt
-           if ws-fs-alter <> 0 then
-               display "File Status ao fechar arquivo: " ws-fs-alter
-           end-if
-
-           .
-       cadastro_capital-exit.
-           exit.
-
-       *>-----------------------------------------------------------------------
-       *>  Sorteio de capitais
-       *>-----------------------------------------------------------------------
-       sorteio section.
-
-           move 0 to ws-relogio
-           move 0 to ws-semente
-
-      *>   Gerar semente para numero aleatório através da hora
-           accept ws-relogio from time
-
-           move   ws-relogio to ws-aux
-
-           multiply ws-aux by 13 giving ws-semente
-
-      *>   Gerando o numero aleatório
-           compute ws-num_random = function random(ws-semente)
-
-           multiply ws-num_random by 27 giving ws-num_ale
-
-           move ws-num_ale to ws-ind_capitais
-
-           .
-       sorteio-exit.
-           exit.
-
-       finaliza section.
-
-           Stop Run
-
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
+      $set sourceformat"free"
+
+
+      *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "exercicio2".
+       Author. "Jéssica C.Del'agnolo".
+       Installation. "PC".
+       Date-written. 09/07/2020.
+       Date-compiled. 09/07/2020.
+
+      *>Historico de alteracoes
+      *> 09/08/2026 - Inclusao de historico de partidas (hall da fama),
+      *>              manutencao do arquivo de capitais em programa a
+      *>              parte, sorteio sem repeticao, selecao de regiao,
+      *>              numero de rodadas configuravel, bonus por tempo
+      *>              de resposta, comparacao sem acento/caixa, retomada
+      *>              de jogo interrompido e relatorio de resultados.
+
+
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+
+                  select alt assign to "altenativas.txt"
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-fs-alter.
+
+                  select hist assign to "historico.txt"
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-fs-hist.
+
+                  select relat assign to dynamic ws-nome_relatorio
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-fs-relat.
+
+                  select chk assign to "checkpoint.txt"
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-fs-chk.
+
+       I-O-Control.
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+       fd alt.
+       01 fd-alternativas.
+           copy altreg.
+
+       fd hist.
+       01 fd-historico.
+           copy histreg.
+
+       fd relat.
+       01 fd-relatorio                              pic x(80).
+
+       fd chk.
+       01 fd-chk-controle.
+          05 fd-chk-tipo                            pic x(01).
+          05 fd-chk-rodada                          pic 9(02).
+          05 fd-chk-tot_rodadas                     pic 9(02).
+          05 fd-chk-num_jog                         pic 9(01).
+          05 fd-chk-jog_inicial                     pic 9(02).
+          05 fd-chk-capital-idx                     pic 9(03).
+          05 fd-chk-regiao                          pic x(12).
+       01 fd-chk-jogador.
+          05 fd-chk-tipo2                           pic x(01).
+          05 fd-chk-jog-nome                        pic x(10).
+          05 fd-chk-jog-pontos                      pic 9(03).
+          05 fd-chk-jog-pos                         pic x(08).
+
+
+
+      *>----Variaveis de trabalho
+       Working-storage Section.
+
+       77 ws-fs-alter                              pic 9(02).
+       77 ws-fs-hist                               pic 9(02).
+       77 ws-fs-relat                              pic 9(02).
+       77 ws-fs-chk                                pic 9(02).
+
+       01 ws-jogadores occurs 4.
+          05 ws-posicao_final                      pic x(08)
+                                                   value "-".
+          05 filler                                pic x(02)
+                                                   value "  ".
+          05 ws-nome                               pic x(10).
+          05 filler                                pic x(05)
+                                                   value "  -  ".
+          05 ws-qtd_pontos                         pic 9(03).
+
+       01 ws-jogadores_aux.
+          05 ws-posicao_final_aux                  pic x(08)
+                                                   value "-".
+          05 filler                                pic x(02)
+                                                   value "  ".
+          05 ws-nome_aux                           pic x(10).
+          05 filler                                pic x(05)
+                                                   value "  -  ".
+          05 ws-qtd_pontos_aux                     pic 9(03).
+
+       01 ws-cabecalho.
+          05 ws-posicao_final_cabec                pic x(08)
+                                                   value "Posicao".
+          05 filler                                pic x(02)
+                                                   value "  ".
+
+          05 ws-nome_cabec                         pic x(10)
+                                                   value "Jogador".
+          05 filler                                pic x(05)
+                                                   value "  -  ".
+          05 ws-qtd_pontos_cabec                   pic x(06)
+                                                   value "Pontos".
+
+      *>----Mestre de estados/capitais (cresce via manutencao_capital)
+       77 ws-qtd_alternativas                      pic 9(03)
+                                                   value 0.
+       01 ws-alternativas occurs 100.
+           copy altreg replacing ==fd-estado==  by ==ws-estado==
+                                 ==fd-capital== by ==ws-capital==
+                                 ==fd-regiao==  by ==ws-regiao==.
+
+       77 ws-fim_arquivo                           pic x(01).
+
+      *>----Selecao de regiao e controle de sorteio sem repeticao
+       77 ws-opcao_regiao                          pic 9(01).
+       77 ws-regiao_escolhida                      pic x(12)
+                                                   value spaces.
+       77 ws-qtd_selecionados                      pic 9(03)
+                                                   value 0.
+       01 ws-selecionados occurs 100                pic 9(03).
+       01 ws-usados-grupo.
+          05 ws-usados occurs 100                  pic x(01).
+       77 ws-qtd_usados                            pic 9(03)
+                                                   value 0.
+       77 ws-sorteio_valido                        pic x(01).
+
+       77 ws-num_random                            pic 9(01)v9(08).
+       77 ws-semente                               pic 9(08).
+       77 ws-aux                                   pic 9(08).
+       01 ws-relogio.
+          05 ws-hora                               pic 9(02).
+          05 ws-min                                pic 9(02).
+          05 ws-seg                                pic 9(02).
+          05 ws-cent_seg                           pic 9(02).
+       77 ws-num_ale                               pic 9(03).
+       77 ws-ind_jogadores                         pic 9(02).
+       77 ws-menu_jogadores                        pic 9(01).
+       77 ws-num_jogadores                         pic 9(01).
+       77 ws-continuar                             pic x(01).
+       77 ws-ind_capitais                          pic 9(03).
+       77 ws-ind_varredura                         pic 9(03).
+       77 ws-resposta                              pic x(25).
+       77 ws-controle                              pic x(10).
+
+      *>----Quantidade de rodadas configuravel pelo usuario
+       77 ws-num_rodadas                           pic 9(02)
+                                                   value 20.
+       77 ws-ind_rodada                            pic 9(02)
+                                                   value 1.
+       77 ws-ind_jogador_inicial                   pic 9(02)
+                                                   value 1.
+
+      *>----Bonus por tempo de resposta
+       01 ws-relogio_ini                           pic 9(08).
+       01 ws-tempo_ini redefines ws-relogio_ini.
+          05 ws-tempo_ini_hh                       pic 9(02).
+          05 ws-tempo_ini_mm                       pic 9(02).
+          05 ws-tempo_ini_ss                       pic 9(02).
+          05 ws-tempo_ini_cc                       pic 9(02).
+       01 ws-relogio_fim                           pic 9(08).
+       01 ws-tempo_fim redefines ws-relogio_fim.
+          05 ws-tempo_fim_hh                       pic 9(02).
+          05 ws-tempo_fim_mm                       pic 9(02).
+          05 ws-tempo_fim_ss                       pic 9(02).
+          05 ws-tempo_fim_cc                       pic 9(02).
+       77 ws-seg_ini                               pic 9(05).
+       77 ws-seg_fim                               pic 9(05).
+       77 ws-seg_decorridos                        pic 9(05).
+       77 ws-bonus_pontos                          pic 9(01).
+       77 ws-pontos_rodada                         pic 9(02).
+
+      *>----Comparacao de resposta sem acento e sem diferenciar caixa
+       77 ws-resposta_norm                         pic x(25).
+       77 ws-capital_norm                          pic x(25).
+       77 ws-resposta_correta                      pic x(01).
+
+      *>----Variaveis de apoio a decodificacao de acentos em UTF-8
+       77 ws-utf8_campo                            pic x(25).
+       77 ws-utf8_saida                            pic x(25).
+       77 ws-utf8_ind                              pic 9(03).
+       77 ws-utf8_ind_saida                        pic 9(03).
+       77 ws-utf8_ord1                             pic 9(03).
+       77 ws-utf8_ord2                             pic 9(03).
+
+      *>----Retomada de jogo interrompido (checkpoint)
+       77 ws-retomado                              pic x(01)
+                                                   value "N".
+       77 ws-resp_retomar                          pic x(01).
+       77 ws-nome_checkpoint                       pic x(20)
+                                                   value "checkpoint.txt".
+       77 ws-fim_leitura_chk                       pic x(01).
+       77 ws-chk_rodada_salva                      pic 9(02).
+       77 ws-chk_jog_inicial_salva                 pic 9(02).
+       77 ws-ind_jog_grava                         pic 9(02).
+
+      *>----Historico de partidas e relatorio de resultados
+       77 ws-data_jogo                             pic 9(08)
+                                                   value 0.
+       77 ws-hora_jogo                             pic 9(08)
+                                                   value 0.
+       77 ws-nome_relatorio                        pic x(22)
+                                                   value spaces.
+
+      *>----Variaveis para comunicação entre programas
+       Linkage Section.
+
+      *>----Declaração de tela
+       Screen Section.
+
+
+      *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform verifica_checkpoint.
+
+           if  ws-retomado <> "S" then
+               perform cadastro_capital
+               perform cadastra_jogadores
+               perform seleciona_regiao
+               perform configura_partida
+           end-if
+
+           perform jogar.
+           perform ordena_resultado.
+           perform exibe_resultado.
+           perform grava_historico.
+           perform grava_relatorio.
+           perform finaliza.
+
+       inicializa section.
+
+           move 0 to ws-ind_jogadores              *> Inicializa variaveis
+           move 0 to ws-num_jogadores
+           move 0 to ws-menu_jogadores
+           move "N" to ws-retomado
+           move 1 to ws-ind_rodada
+           move 1 to ws-ind_jogador_inicial
+           move 0 to ws-qtd_alternativas
+
+           accept ws-data_jogo from date yyyymmdd
+           accept ws-hora_jogo from time
+
+           move spaces to ws-nome_relatorio
+           string "relatorio_" delimited by size
+                  ws-data_jogo delimited by size
+                  ".txt" delimited by size
+                  into ws-nome_relatorio
+
+           .
+       inicializa-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Verificacao e retomada de jogo interrompido
+       *>----------------------------------------------------------------------
+       verifica_checkpoint section.
+
+           open input chk
+
+           if  ws-fs-chk = 0 then
+
+               read chk
+                   at end move spaces to fd-chk-tipo
+               end-read
+
+               if  fd-chk-tipo = "C" then
+                   display erase
+                   display "Foi Encontrado um Jogo Interrompido."
+                   display "Deseja Retomar da Ultima Rodada Salva? (S/N)"
+                   accept ws-resp_retomar
+
+                   if  ws-resp_retomar = "S" or ws-resp_retomar = "s" then
+                       move fd-chk-rodada        to ws-ind_rodada
+                       move fd-chk-tot_rodadas   to ws-num_rodadas
+                       move fd-chk-num_jog       to ws-num_jogadores
+                       move fd-chk-jog_inicial   to ws-ind_jogador_inicial
+                       move fd-chk-regiao        to ws-regiao_escolhida
+                       move fd-chk-capital-idx   to ws-ind_capitais
+
+                       move 1   to ws-ind_jogadores
+                       move "N" to ws-fim_leitura_chk
+
+                       perform until ws-ind_jogadores > ws-num_jogadores
+                                  or ws-fim_leitura_chk = "S"
+
+                           read chk
+                               at end move "S" to ws-fim_leitura_chk
+                           end-read
+
+                           if  ws-fim_leitura_chk = "N" then
+                               move fd-chk-jog-nome   to ws-nome(ws-ind_jogadores)
+                               move fd-chk-jog-pontos to ws-qtd_pontos(ws-ind_jogadores)
+                               add 1 to ws-ind_jogadores
+                           end-if
+                       end-perform
+
+                       move "S" to ws-retomado
+                   end-if
+               end-if
+
+               close chk
+
+               if  ws-retomado = "S" then
+                   perform cadastro_capital
+                   perform monta_selecao
+
+                   *> -----------------------------------------------------
+                   *> Marca como ja usado o estado retomado do checkpoint,
+                   *> para que o sorteio da proxima rodada nao o repita
+                   *> -----------------------------------------------------
+                   move 1 to ws-ind_varredura
+                   perform until ws-ind_varredura > ws-qtd_selecionados
+                       if  ws-selecionados(ws-ind_varredura) = ws-ind_capitais
+                       and ws-usados(ws-ind_varredura) = space then
+                           move "U" to ws-usados(ws-ind_varredura)
+                           add 1 to ws-qtd_usados
+                       end-if
+                       add 1 to ws-ind_varredura
+                   end-perform
+               end-if
+           end-if
+
+           .
+       verifica_checkpoint-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Cadastro de Jogadores
+       *>----------------------------------------------------------------------
+       cadastra_jogadores section.
+
+           perform until ws-menu_jogadores = "2"
+
+               add 1 to ws-ind_jogadores
+
+               display erase
+
+               if  ws-ind_jogadores <= 4 then
+                   display "Insira o Nome do Jogador " ws-ind_jogadores ":"
+                   accept ws-nome(ws-ind_jogadores)
+                   add 1 to ws-num_jogadores
+               else
+                   display "Numero Maximo de Jogadores Atingido."
+                   display " "
+               end-if
+
+               display "Deseja Cadastrar Novo Jogador?"
+               display "1 - Sim."
+               display "2 - Nao, Inicie o Jogo."
+               accept ws-menu_jogadores
+           end-perform
+
+
+           .
+       cadastra_jogadores-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Selecao de Regiao Para o Sorteio
+       *>----------------------------------------------------------------------
+       seleciona_regiao section.
+
+           display erase
+           display "--- Selecao de Regiao para o Sorteio ---"
+           display " "
+           display "1 - Norte"
+           display "2 - Nordeste"
+           display "3 - Centro-Oeste"
+           display "4 - Sudeste"
+           display "5 - Sul"
+           display "6 - Todas as Regioes (Padrao)"
+           display " "
+           display "Escolha uma Opcao:"
+           accept ws-opcao_regiao
+
+           evaluate ws-opcao_regiao
+               when 1 move "NORTE"        to ws-regiao_escolhida
+               when 2 move "NORDESTE"     to ws-regiao_escolhida
+               when 3 move "CENTRO-OESTE" to ws-regiao_escolhida
+               when 4 move "SUDESTE"      to ws-regiao_escolhida
+               when 5 move "SUL"          to ws-regiao_escolhida
+               when other move spaces     to ws-regiao_escolhida
+           end-evaluate
+
+           perform monta_selecao
+
+           .
+       seleciona_regiao-exit.
+           exit.
+
+       monta_selecao section.
+
+           move 0 to ws-qtd_selecionados
+           move 0 to ws-ind_varredura
+
+           perform until ws-ind_varredura >= ws-qtd_alternativas
+               add 1 to ws-ind_varredura
+               if  ws-regiao_escolhida = spaces
+               or  ws-regiao(ws-ind_varredura) = ws-regiao_escolhida then
+                   add 1 to ws-qtd_selecionados
+                   move ws-ind_varredura to ws-selecionados(ws-qtd_selecionados)
+               end-if
+           end-perform
+
+           if  ws-qtd_selecionados = 0 then
+               move spaces to ws-regiao_escolhida
+               move 0 to ws-qtd_selecionados
+               move 0 to ws-ind_varredura
+               perform until ws-ind_varredura >= ws-qtd_alternativas
+                   add 1 to ws-ind_varredura
+                   add 1 to ws-qtd_selecionados
+                   move ws-ind_varredura to ws-selecionados(ws-qtd_selecionados)
+               end-perform
+           end-if
+
+           move spaces to ws-usados-grupo
+           move 0 to ws-qtd_usados
+
+           .
+       monta_selecao-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Configuracao do Numero de Rodadas
+       *>----------------------------------------------------------------------
+       configura_partida section.
+
+           display erase
+           display "Quantas Rodadas Deseja Jogar (1 a 50)?"
+           accept ws-num_rodadas
+
+           if  ws-num_rodadas = 0 then
+               move 20 to ws-num_rodadas
+           end-if
+
+           if  ws-num_rodadas > 50 then
+               move 50 to ws-num_rodadas
+           end-if
+
+           .
+       configura_partida-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Iniciar o jogo
+       *>----------------------------------------------------------------------
+       jogar section.
+
+           if  ws-retomado <> "S" then
+               display erase
+
+               display "--- Vamos Jogar: Acerte a Capital! ---"
+               display " "
+               display "Atencao: "
+               display "A Resposta Eh Validada Sem Diferenciar Maiusculas de "
+               display "Minusculas e Ignorando Acentuacao, Mas o Nome da "
+               display "Capital Deve Estar Correto."
+               display " "
+               display "Pressione Enter Para Continuar."
+               accept ws-continuar
+
+               move 1 to ws-ind_jogadores
+
+               perform ws-num_jogadores times
+                   move 0 to ws-qtd_pontos(ws-ind_jogadores)
+                   add 1 to ws-ind_jogadores
+               end-perform
+
+               move 1 to ws-ind_rodada
+               move 1 to ws-ind_jogador_inicial
+           end-if
+
+           perform until ws-ind_rodada > ws-num_rodadas
+
+               if  ws-ind_jogador_inicial = 1 then
+                   perform sorteio
+               end-if
+
+               perform varying ws-ind_jogadores from ws-ind_jogador_inicial by 1
+                           until ws-ind_jogadores > ws-num_jogadores
+
+                   display erase
+                   display ws-nome(ws-ind_jogadores) " Eh a Sua Vez - Rodada "
+                           ws-ind_rodada " de " ws-num_rodadas
+                   display " "
+                   display "Pressione Enter para Responder:"
+                   accept ws-continuar
+
+                   display "Qual eh a Capital do Estado " ws-estado(ws-ind_capitais)"?"
+                   accept ws-relogio_ini from time
+                   accept ws-resposta
+                   accept ws-relogio_fim from time
+
+                   perform calcula_tempo
+                   perform valida_resposta
+
+                   if  ws-resposta_correta = "S" then
+                       perform calcula_bonus
+                       compute ws-pontos_rodada = 1 + ws-bonus_pontos
+                       add ws-pontos_rodada to ws-qtd_pontos(ws-ind_jogadores)
+                       display "Resposta Correta! (+" ws-pontos_rodada " Pontos)"
+                   else
+                       display "Resposta Incorreta."
+                   end-if
+
+                   display " "
+                   display "Pressione Enter e Passe para o Proximo Jogador."
+                   accept ws-continuar
+
+                   perform grava_checkpoint
+               end-perform
+
+               move 1 to ws-ind_jogador_inicial
+               add 1 to ws-ind_rodada
+           end-perform
+
+           .
+       jogar_exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Calculo do tempo gasto para responder
+       *>----------------------------------------------------------------------
+       calcula_tempo section.
+
+           compute ws-seg_ini = ws-tempo_ini_hh * 3600
+                               + ws-tempo_ini_mm * 60
+                               + ws-tempo_ini_ss
+
+           compute ws-seg_fim = ws-tempo_fim_hh * 3600
+                               + ws-tempo_fim_mm * 60
+                               + ws-tempo_fim_ss
+
+           if  ws-seg_fim >= ws-seg_ini then
+               compute ws-seg_decorridos = ws-seg_fim - ws-seg_ini
+           else
+               compute ws-seg_decorridos = (86400 - ws-seg_ini) + ws-seg_fim
+           end-if
+
+           .
+       calcula_tempo-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Bonus de pontuacao por velocidade de resposta
+       *>----------------------------------------------------------------------
+       calcula_bonus section.
+
+           evaluate true
+               when ws-seg_decorridos <= 5
+                   move 3 to ws-bonus_pontos
+               when ws-seg_decorridos <= 10
+                   move 2 to ws-bonus_pontos
+               when ws-seg_decorridos <= 15
+                   move 1 to ws-bonus_pontos
+               when other
+                   move 0 to ws-bonus_pontos
+           end-evaluate
+
+           .
+       calcula_bonus-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Valida a resposta ignorando caixa e acentuacao
+       *>----------------------------------------------------------------------
+       valida_resposta section.
+
+           move function upper-case(ws-resposta) to ws-resposta_norm
+           move function upper-case(ws-capital(ws-ind_capitais))
+                                                  to ws-capital_norm
+
+           move ws-resposta_norm to ws-utf8_campo
+           perform dobra_acentos_utf8
+           move ws-utf8_campo to ws-resposta_norm
+
+           move ws-capital_norm to ws-utf8_campo
+           perform dobra_acentos_utf8
+           move ws-utf8_campo to ws-capital_norm
+
+           inspect ws-resposta_norm converting
+               x"C0C1C2C3C4C5C8C9CACBCCCDCECFD2D3D4D5D6D9DADBDCC7D1DD"
+               to    "AAAAAAEEEEIIIIOOOOOUUUUCNY"
+           inspect ws-resposta_norm converting
+               x"E0E1E2E3E4E5E8E9EAEBECEDEEEFF2F3F4F5F6F9FAFBFCE7F1FD"
+               to    "AAAAAAEEEEIIIIOOOOOUUUUCNY"
+
+           inspect ws-capital_norm converting
+               x"C0C1C2C3C4C5C8C9CACBCCCDCECFD2D3D4D5D6D9DADBDCC7D1DD"
+               to    "AAAAAAEEEEIIIIOOOOOUUUUCNY"
+           inspect ws-capital_norm converting
+               x"E0E1E2E3E4E5E8E9EAEBECEDEEEFF2F3F4F5F6F9FAFBFCE7F1FD"
+               to    "AAAAAAEEEEIIIIOOOOOUUUUCNY"
+
+           move "N" to ws-resposta_correta
+           if  ws-resposta_norm = ws-capital_norm then
+               move "S" to ws-resposta_correta
+           end-if
+
+           .
+       valida_resposta-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Decodifica sequencias UTF-8 de 2 bytes (acentos latinos) em
+       *> ws-utf8_campo para o byte unico Latin-1 correspondente, permitindo
+       *> que as conversoes de acentuacao acima funcionem independente da
+       *> codificacao de origem do terminal
+       *>----------------------------------------------------------------------
+       dobra_acentos_utf8 section.
+
+           move spaces to ws-utf8_saida
+           move 0 to ws-utf8_ind_saida
+           move 1 to ws-utf8_ind
+
+           perform until ws-utf8_ind > 25
+               move function ord(ws-utf8_campo(ws-utf8_ind:1)) to ws-utf8_ord1
+
+               if  ws-utf8_ord1 = 196
+               and ws-utf8_ind < 25 then
+                   move function ord(ws-utf8_campo(ws-utf8_ind + 1:1))
+                                                              to ws-utf8_ord2
+                   add 1 to ws-utf8_ind_saida
+                   move function char(ws-utf8_ord2 + 64)
+                                   to ws-utf8_saida(ws-utf8_ind_saida:1)
+                   add 2 to ws-utf8_ind
+               else
+                   add 1 to ws-utf8_ind_saida
+                   move ws-utf8_campo(ws-utf8_ind:1)
+                                   to ws-utf8_saida(ws-utf8_ind_saida:1)
+                   add 1 to ws-utf8_ind
+               end-if
+           end-perform
+
+           move ws-utf8_saida to ws-utf8_campo
+
+           .
+       dobra_acentos_utf8-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Grava o checkpoint da partida em andamento
+       *>----------------------------------------------------------------------
+       grava_checkpoint section.
+
+           if  ws-ind_jogadores >= ws-num_jogadores then
+               compute ws-chk_rodada_salva = ws-ind_rodada + 1
+               move 1 to ws-chk_jog_inicial_salva
+           else
+               move ws-ind_rodada to ws-chk_rodada_salva
+               compute ws-chk_jog_inicial_salva = ws-ind_jogadores + 1
+           end-if
+
+           open output chk
+           if  ws-fs-chk <> 0 then
+               display "File Status ao abrir arquivo: " ws-fs-chk
+           end-if
+
+           move "C"                      to fd-chk-tipo
+           move ws-chk_rodada_salva       to fd-chk-rodada
+           move ws-num_rodadas            to fd-chk-tot_rodadas
+           move ws-num_jogadores          to fd-chk-num_jog
+           move ws-chk_jog_inicial_salva  to fd-chk-jog_inicial
+           move ws-ind_capitais           to fd-chk-capital-idx
+           move ws-regiao_escolhida       to fd-chk-regiao
+           write fd-chk-controle
+           if  ws-fs-chk <> 0 then
+               display "File Status ao gravar arquivo: " ws-fs-chk
+           end-if
+
+           move 1 to ws-ind_jog_grava
+           perform until ws-ind_jog_grava > ws-num_jogadores
+               move "J"                                 to fd-chk-tipo2
+               move ws-nome(ws-ind_jog_grava)            to fd-chk-jog-nome
+               move ws-qtd_pontos(ws-ind_jog_grava)      to fd-chk-jog-pontos
+               move ws-posicao_final(ws-ind_jog_grava)   to fd-chk-jog-pos
+               write fd-chk-jogador
+               if  ws-fs-chk <> 0 then
+                   display "File Status ao gravar arquivo: " ws-fs-chk
+               end-if
+               add 1 to ws-ind_jog_grava
+           end-perform
+
+           close chk
+           if  ws-fs-chk <> 0 then
+               display "File Status ao fechar arquivo: " ws-fs-chk
+           end-if
+
+           .
+       grava_checkpoint-exit.
+           exit.
+
+       *>-----------------------------------------------------------------------
+       *>  Exibir resultados
+       *>-----------------------------------------------------------------------
+       exibe_resultado section.
+
+           display erase
+           display "O Ganhador eh " ws-nome(1) " ,Parabens!"
+           display " "
+           display "Tabela de Resultados:"
+           display " "
+           display ws-cabecalho
+
+           move 1 to ws-ind_jogadores
+
+           perform ws-num_jogadores times
+               display ws-jogadores(ws-ind_jogadores)
+               add 1 to ws-ind_jogadores
+           end-perform
+
+           .
+       exibe_resultado-exit.
+           exit.
+
+       *>-----------------------------------------------------------------------
+       *>  Ordenação de resultado
+       *>-----------------------------------------------------------------------
+       ordena_resultado section.
+
+           move "continua" to ws-controle
+           perform until ws-controle <> "continua"
+               move 1 to ws-ind_jogadores
+               move "n_continua" to ws-controle
+               perform until ws-ind_jogadores =  ws-num_jogadores
+                   if ws-qtd_pontos(ws-ind_jogadores) < ws-qtd_pontos(ws-ind_jogadores + 1) then
+                       move ws-jogadores(ws-ind_jogadores + 1) to ws-jogadores_aux
+                       move ws-jogadores(ws-ind_jogadores) to ws-jogadores(ws-ind_jogadores + 1)
+                       move ws-jogadores_aux to ws-jogadores(ws-ind_jogadores)
+
+                       move "continua" to ws-controle
+                   end-if
+                   add 1 to ws-ind_jogadores
+               end-perform
+           end-perform
+
+           move "Primeiro" to ws-posicao_final(1)
+           move "Segundo"  to ws-posicao_final(2)
+           move "Terceiro" to ws-posicao_final(3)
+           move "Quarto"   to ws-posicao_final(4)
+
+           .
+       ordena_resultado-exit.
+           exit.
+
+       *>-----------------------------------------------------------------------
+       *>  Cadastro das alternativas (Capitais)
+       *>-----------------------------------------------------------------------
+       cadastro_capital section.
+
+           open input alt
+
+           if  ws-fs-alter <> 0 then
+               display "File Status ao abrir input arquivo: " ws-fs-alter
+           end-if
+
+           move 0 to ws-qtd_alternativas
+           move "N" to ws-fim_arquivo
+
+           read alt
+               at end move "S" to ws-fim_arquivo
+           end-read
+           if  ws-fs-alter <> 0 and ws-fs-alter <> 10 then
+               display "File Status ao ler arquivo: " ws-fs-alter
+           end-if
+
+           perform until ws-fim_arquivo = "S"
+               add 1 to ws-qtd_alternativas
+               *> -------------  Carregar registro lido para a tabela
+               move  fd-alternativas       to  ws-alternativas(ws-qtd_alternativas)
+               *> -------------
+
+               read alt
+                   at end move "S" to ws-fim_arquivo
+               end-read
+               if  ws-fs-alter <> 0 and ws-fs-alter <> 10 then
+                   display "File Status ao ler arquivo: " ws-fs-alter
+               end-if
+           end-perform
+
+           close alt
+           if ws-fs-alter <> 0 then
+               display "File Status ao fechar arquivo: " ws-fs-alter
+           end-if
+
+           .
+       cadastro_capital-exit.
+           exit.
+
+       *>-----------------------------------------------------------------------
+       *>  Sorteio de capitais
+       *>-----------------------------------------------------------------------
+       sorteio section.
+
+           if  ws-qtd_usados >= ws-qtd_selecionados then
+               move spaces to ws-usados-grupo
+               move 0 to ws-qtd_usados
+           end-if
+
+           move 0 to ws-relogio
+           move 0 to ws-semente
+
+      *>   Gerar semente para numero aleatório através da hora
+           accept ws-relogio from time
+
+           move   ws-relogio to ws-aux
+
+           multiply ws-aux by 13 giving ws-semente
+
+      *>   Gerando o numero aleatório inicial (semeia a sequencia)
+           compute ws-num_random = function random(ws-semente)
+
+           move "N" to ws-sorteio_valido
+
+           perform until ws-sorteio_valido = "S"
+               multiply ws-num_random by ws-qtd_selecionados giving ws-num_ale
+               add 1 to ws-num_ale
+               if  ws-num_ale > ws-qtd_selecionados then
+                   move ws-qtd_selecionados to ws-num_ale
+               end-if
+
+               move ws-selecionados(ws-num_ale) to ws-ind_capitais
+
+               if  ws-usados(ws-num_ale) = space then
+                   move "S" to ws-sorteio_valido
+                   move "U" to ws-usados(ws-num_ale)
+                   add 1 to ws-qtd_usados
+               else
+      *>           Proximo numero da sequencia aleatoria (sem ressemear)
+                   compute ws-num_random = function random
+               end-if
+           end-perform
+
+           .
+       sorteio-exit.
+           exit.
+
+       *>-----------------------------------------------------------------------
+       *>  Grava o historico (hall da fama) da partida encerrada
+       *>-----------------------------------------------------------------------
+       grava_historico section.
+
+           open extend hist
+
+           if  ws-fs-hist <> 0 then
+               close hist
+               open output hist
+               if  ws-fs-hist <> 0 then
+                   display "File Status ao abrir arquivo: " ws-fs-hist
+               end-if
+           end-if
+
+           move 1 to ws-ind_jogadores
+           perform until ws-ind_jogadores > ws-num_jogadores
+               move ws-data_jogo                       to fd-hist-data
+               move ws-hora_jogo                       to fd-hist-hora
+               move ws-nome(ws-ind_jogadores)           to fd-hist-nome
+               move ws-qtd_pontos(ws-ind_jogadores)     to fd-hist-pontos
+               move ws-posicao_final(ws-ind_jogadores)  to fd-hist-posicao
+               write fd-historico
+               if  ws-fs-hist <> 0 then
+                   display "File Status ao gravar arquivo: " ws-fs-hist
+               end-if
+               add 1 to ws-ind_jogadores
+           end-perform
+
+           close hist
+           if  ws-fs-hist <> 0 then
+               display "File Status ao fechar arquivo: " ws-fs-hist
+           end-if
+
+           .
+       grava_historico-exit.
+           exit.
+
+       *>-----------------------------------------------------------------------
+       *>  Exporta a tabela final para um arquivo de relatorio
+       *>-----------------------------------------------------------------------
+       grava_relatorio section.
+
+           open extend relat
+
+           if  ws-fs-relat <> 0 then
+               close relat
+               open output relat
+               if  ws-fs-relat <> 0 then
+                   display "File Status ao abrir arquivo: " ws-fs-relat
+               end-if
+           end-if
+
+           move spaces to fd-relatorio
+           string "Jogo Realizado em " delimited by size
+                  ws-data_jogo         delimited by size
+                  " as "               delimited by size
+                  ws-hora_jogo         delimited by size
+                  into fd-relatorio
+           write fd-relatorio
+           if  ws-fs-relat <> 0 then
+               display "File Status ao gravar arquivo: " ws-fs-relat
+           end-if
+
+           move ws-cabecalho to fd-relatorio
+           write fd-relatorio
+           if  ws-fs-relat <> 0 then
+               display "File Status ao gravar arquivo: " ws-fs-relat
+           end-if
+
+           move 1 to ws-ind_jogadores
+           perform until ws-ind_jogadores > ws-num_jogadores
+               move ws-jogadores(ws-ind_jogadores) to fd-relatorio
+               write fd-relatorio
+               if  ws-fs-relat <> 0 then
+                   display "File Status ao gravar arquivo: " ws-fs-relat
+               end-if
+               add 1 to ws-ind_jogadores
+           end-perform
+
+           move spaces to fd-relatorio
+           write fd-relatorio
+           if  ws-fs-relat <> 0 then
+               display "File Status ao gravar arquivo: " ws-fs-relat
+           end-if
+
+           close relat
+           if  ws-fs-relat <> 0 then
+               display "File Status ao fechar arquivo: " ws-fs-relat
+           end-if
+
+           .
+       grava_relatorio-exit.
+           exit.
+
+       finaliza section.
+
+           call "CBL_DELETE_FILE" using ws-nome_checkpoint
+
+           display " "
+           display "Obrigado por Jogar! Ate a Proxima."
+
+           Stop Run
+
+           .
+       finaliza-exit.
+           exit.
