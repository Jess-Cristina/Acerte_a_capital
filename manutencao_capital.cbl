@@ -0,0 +1,366 @@
+      $set sourceformat"free"
+
+
+      *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "manutencao_capital".
+       Author. "Jéssica C.Del'agnolo".
+       Installation. "PC".
+       Date-written. 09/08/2026.
+       Date-compiled. 09/08/2026.
+
+      *>Historico de alteracoes
+      *> 09/08/2026 - Criacao do programa de manutencao (listar, incluir,
+      *>              alterar e excluir) do arquivo mestre de estados e
+      *>              capitais usado pelo exercicio2.
+
+
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+
+                  select alt assign to "altenativas.txt"
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-fs-alter.
+
+       I-O-Control.
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+       fd alt.
+       01 fd-alternativas.
+           copy altreg.
+
+      *>----Variaveis de trabalho
+       Working-storage Section.
+
+       77 ws-fs-alter                              pic 9(02).
+       77 ws-fim_arquivo                           pic x(01).
+
+       77 ws-qtd_alternativas                      pic 9(03)
+                                                   value 0.
+       01 ws-alternativas occurs 100.
+           copy altreg replacing ==fd-estado==  by ==ws-estado==
+                                 ==fd-capital== by ==ws-capital==
+                                 ==fd-regiao==  by ==ws-regiao==.
+
+       77 ws-opcao                                 pic 9(01).
+       77 ws-ind_capitais                          pic 9(03).
+       77 ws-estado_busca                          pic x(25).
+       77 ws-achou                                 pic x(01).
+       77 ws-confirma                              pic x(01).
+
+       77 ws-novo_estado                           pic x(25).
+       77 ws-novo_capital                          pic x(25).
+       77 ws-novo_regiao                           pic x(12).
+       77 ws-regiao_valida                         pic x(01).
+
+      *>----Declaração de tela
+       Screen Section.
+
+
+      *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform carrega_arquivo.
+
+           perform until ws-opcao = 5
+               perform exibe_menu
+               evaluate ws-opcao
+                   when 1 perform listar_capitais
+                   when 2 perform incluir_capital
+                   when 3 perform alterar_capital
+                   when 4 perform excluir_capital
+                   when 5 continue
+                   when other display "Opcao Invalida."
+               end-evaluate
+           end-perform
+
+           perform finaliza.
+
+       inicializa section.
+
+           move 0 to ws-qtd_alternativas
+           move 0 to ws-opcao
+
+           .
+       inicializa-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Menu principal
+       *>----------------------------------------------------------------------
+       exibe_menu section.
+
+           display erase
+           display "--- Manutencao de Estados e Capitais ---"
+           display " "
+           display "Total de Estados Cadastrados: " ws-qtd_alternativas
+           display " "
+           display "1 - Listar"
+           display "2 - Incluir"
+           display "3 - Alterar"
+           display "4 - Excluir"
+           display "5 - Sair e Gravar"
+           display " "
+           display "Escolha uma Opcao:"
+           accept ws-opcao
+
+           .
+       exibe_menu-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Carga do arquivo mestre para a tabela em memoria
+       *>----------------------------------------------------------------------
+       carrega_arquivo section.
+
+           open input alt
+
+           if  ws-fs-alter <> 0
+           and ws-fs-alter <> 35 then
+               display "File Status ao abrir arquivo: " ws-fs-alter
+           end-if
+
+           if  ws-fs-alter = 0 then
+               move "N" to ws-fim_arquivo
+
+               read alt
+                   at end move "S" to ws-fim_arquivo
+               end-read
+               if  ws-fs-alter <> 0 and ws-fs-alter <> 10 then
+                   display "File Status ao ler arquivo: " ws-fs-alter
+               end-if
+
+               perform until ws-fim_arquivo = "S"
+                   add 1 to ws-qtd_alternativas
+                   move fd-alternativas to ws-alternativas(ws-qtd_alternativas)
+
+                   read alt
+                       at end move "S" to ws-fim_arquivo
+                   end-read
+                   if  ws-fs-alter <> 0 and ws-fs-alter <> 10 then
+                       display "File Status ao ler arquivo: " ws-fs-alter
+                   end-if
+               end-perform
+
+               close alt
+           end-if
+
+           .
+       carrega_arquivo-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Regrava o arquivo mestre inteiro a partir da tabela em memoria
+       *>----------------------------------------------------------------------
+       grava_arquivo section.
+
+           open output alt
+           if  ws-fs-alter <> 0 then
+               display "File Status ao abrir arquivo: " ws-fs-alter
+           end-if
+
+           move 1 to ws-ind_capitais
+           perform until ws-ind_capitais > ws-qtd_alternativas
+               move ws-alternativas(ws-ind_capitais) to fd-alternativas
+               write fd-alternativas
+               if  ws-fs-alter <> 0 then
+                   display "File Status ao gravar arquivo: " ws-fs-alter
+               end-if
+               add 1 to ws-ind_capitais
+           end-perform
+
+           close alt
+           if  ws-fs-alter <> 0 then
+               display "File Status ao fechar arquivo: " ws-fs-alter
+           end-if
+
+           .
+       grava_arquivo-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Lista todos os estados/capitais cadastrados
+       *>----------------------------------------------------------------------
+       listar_capitais section.
+
+           display erase
+           display "Estado                   Capital                  Regiao"
+
+           move 1 to ws-ind_capitais
+           perform until ws-ind_capitais > ws-qtd_alternativas
+               display ws-estado(ws-ind_capitais) " " ws-capital(ws-ind_capitais)
+                       " " ws-regiao(ws-ind_capitais)
+               add 1 to ws-ind_capitais
+           end-perform
+
+           display " "
+           display "Pressione Enter para Continuar."
+           accept ws-confirma
+
+           .
+       listar_capitais-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Inclui um novo estado/capital
+       *>----------------------------------------------------------------------
+       incluir_capital section.
+
+           if  ws-qtd_alternativas >= 100 then
+               display "Limite Maximo de Estados Cadastrados Atingido."
+           else
+               display erase
+               display "Novo Estado:"
+               accept ws-novo_estado
+               display "Nova Capital:"
+               accept ws-novo_capital
+               display "Regiao (Norte/Nordeste/Centro-Oeste/Sudeste/Sul):"
+               accept ws-novo_regiao
+               perform valida_regiao
+
+               add 1 to ws-qtd_alternativas
+               move ws-novo_estado                       to ws-estado(ws-qtd_alternativas)
+               move ws-novo_capital                       to ws-capital(ws-qtd_alternativas)
+               move ws-novo_regiao                        to ws-regiao(ws-qtd_alternativas)
+
+               perform grava_arquivo
+
+               display "Estado Incluido com Sucesso."
+           end-if
+
+           .
+       incluir_capital-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Altera a capital/regiao de um estado ja cadastrado
+       *>----------------------------------------------------------------------
+       alterar_capital section.
+
+           display erase
+           display "Informe o Estado a Alterar:"
+           accept ws-estado_busca
+
+           perform localiza_capital
+
+           if  ws-achou = "S" then
+               display "Nova Capital para " ws-estado(ws-ind_capitais) ":"
+               accept ws-capital(ws-ind_capitais)
+               display "Nova Regiao (Norte/Nordeste/Centro-Oeste/Sudeste/Sul):"
+               accept ws-novo_regiao
+               perform valida_regiao
+               move ws-novo_regiao to ws-regiao(ws-ind_capitais)
+
+               perform grava_arquivo
+
+               display "Estado Alterado com Sucesso."
+           else
+               display "Estado Nao Encontrado."
+           end-if
+
+           .
+       alterar_capital-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Exclui um estado ja cadastrado
+       *>----------------------------------------------------------------------
+       excluir_capital section.
+
+           display erase
+           display "Informe o Estado a Excluir:"
+           accept ws-estado_busca
+
+           perform localiza_capital
+
+           if  ws-achou = "S" then
+               perform until ws-ind_capitais >= ws-qtd_alternativas
+                   move ws-alternativas(ws-ind_capitais + 1) to ws-alternativas(ws-ind_capitais)
+                   add 1 to ws-ind_capitais
+               end-perform
+
+               subtract 1 from ws-qtd_alternativas
+
+               perform grava_arquivo
+
+               display "Estado Excluido com Sucesso."
+           else
+               display "Estado Nao Encontrado."
+           end-if
+
+           .
+       excluir_capital-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Localiza um estado pelo nome, devolvendo o indice em ws-ind_capitais
+       *>----------------------------------------------------------------------
+       localiza_capital section.
+
+           move "N" to ws-achou
+           move 1 to ws-ind_capitais
+
+           perform until ws-ind_capitais > ws-qtd_alternativas
+                      or ws-achou = "S"
+               if  ws-estado(ws-ind_capitais) = ws-estado_busca then
+                   move "S" to ws-achou
+               else
+                   add 1 to ws-ind_capitais
+               end-if
+           end-perform
+
+           .
+       localiza_capital-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Valida a regiao informada contra a mesma lista usada pelo jogo
+       *> (exercicio2.cbl/seleciona_regiao), reapresentando o campo ate que
+       *> o operador informe um valor valido
+       *>----------------------------------------------------------------------
+       valida_regiao section.
+
+           move "N" to ws-regiao_valida
+
+           perform until ws-regiao_valida = "S"
+               move function upper-case(ws-novo_regiao) to ws-novo_regiao
+
+               if  ws-novo_regiao = "NORTE"
+               or  ws-novo_regiao = "NORDESTE"
+               or  ws-novo_regiao = "CENTRO-OESTE"
+               or  ws-novo_regiao = "SUDESTE"
+               or  ws-novo_regiao = "SUL" then
+                   move "S" to ws-regiao_valida
+               else
+                   display "Regiao Invalida. Informe Norte/Nordeste/"
+                           "Centro-Oeste/Sudeste ou Sul:"
+                   accept ws-novo_regiao
+               end-if
+           end-perform
+
+           .
+       valida_regiao-exit.
+           exit.
+
+       finaliza section.
+
+           display "Encerrando Manutencao de Capitais."
+           Stop Run
+
+           .
+       finaliza-exit.
+           exit.
