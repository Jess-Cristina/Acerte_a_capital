@@ -0,0 +1,239 @@
+      $set sourceformat"free"
+
+
+      *>Divisão de identificação do programa
+       Identification Division.
+       Program-id. "relatorio_torneio".
+       Author. "Jéssica C.Del'agnolo".
+       Installation. "PC".
+       Date-written. 09/08/2026.
+       Date-compiled. 09/08/2026.
+
+      *>Historico de alteracoes
+      *> 09/08/2026 - Criacao do relatorio de torneio, que le o historico
+      *>              de partidas (historico.txt) gravado pelo exercicio2
+      *>              e resume vitorias, media e melhor pontuacao de cada
+      *>              jogador em um periodo informado.
+
+
+
+      *>Divisão para configuração do ambiente
+       Environment Division.
+       Configuration Section.
+           special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       Input-output Section.
+       File-control.
+
+                  select hist assign to "historico.txt"
+                  organization is line sequential
+                  access mode is sequential
+                  file status is ws-fs-hist.
+
+       I-O-Control.
+
+      *>Declaração de variáveis
+       Data Division.
+
+      *>----Variaveis de arquivos
+       File Section.
+
+       fd hist.
+       01 fd-historico.
+           copy histreg.
+
+      *>----Variaveis de trabalho
+       Working-storage Section.
+
+       77 ws-fs-hist                               pic 9(02).
+       77 ws-fim_arquivo                           pic x(01).
+
+       77 ws-data_inicial                          pic 9(08).
+       77 ws-data_final                            pic 9(08).
+
+       77 ws-qtd_jogadores_torneio                 pic 9(02)
+                                                   value 0.
+       01 ws-jogadores_torneio occurs 50.
+          05 ws-tor-nome                           pic x(10).
+          05 ws-tor-jogos                          pic 9(03).
+          05 ws-tor-vitorias                       pic 9(03).
+          05 ws-tor-soma_pontos                    pic 9(06).
+          05 ws-tor-melhor_pontuacao               pic 9(03).
+          05 ws-tor-media                          pic 9(03)v9(02).
+
+       77 ws-ind_torneio                           pic 9(02).
+       77 ws-achou                                 pic x(01).
+
+      *>----Declaração de tela
+       Screen Section.
+
+
+      *>Declaração do corpo do programa
+       Procedure Division.
+
+           perform inicializa.
+           perform solicita_periodo.
+           perform processa_historico.
+           perform calcula_medias.
+           perform exibe_torneio.
+           perform finaliza.
+
+       inicializa section.
+
+           move 0 to ws-qtd_jogadores_torneio
+
+           .
+       inicializa-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Solicita o periodo (data inicial e final) do torneio
+       *>----------------------------------------------------------------------
+       solicita_periodo section.
+
+           display erase
+           display "--- Relatorio de Torneio ---"
+           display " "
+           display "Data Inicial (AAAAMMDD):"
+           accept ws-data_inicial
+           display "Data Final (AAAAMMDD):"
+           accept ws-data_final
+
+           .
+       solicita_periodo-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Le o historico e acumula os dados de cada jogador no periodo
+       *>----------------------------------------------------------------------
+       processa_historico section.
+
+           open input hist
+
+           if  ws-fs-hist <> 0 then
+               display "Nenhum Historico de Jogos Encontrado."
+           else
+               move "N" to ws-fim_arquivo
+
+               read hist
+                   at end move "S" to ws-fim_arquivo
+               end-read
+
+               perform until ws-fim_arquivo = "S"
+                   if  fd-hist-data >= ws-data_inicial
+                   and fd-hist-data <= ws-data_final then
+                       perform acumula_jogador
+                   end-if
+
+                   read hist
+                       at end move "S" to ws-fim_arquivo
+                   end-read
+               end-perform
+
+               close hist
+           end-if
+
+           .
+       processa_historico-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Acumula jogos, vitorias, pontos e melhor pontuacao de um jogador
+       *>----------------------------------------------------------------------
+       acumula_jogador section.
+
+           move "N" to ws-achou
+           move 1 to ws-ind_torneio
+
+           perform until ws-ind_torneio > ws-qtd_jogadores_torneio
+                      or ws-achou = "S"
+               if  ws-tor-nome(ws-ind_torneio) = fd-hist-nome then
+                   move "S" to ws-achou
+               else
+                   add 1 to ws-ind_torneio
+               end-if
+           end-perform
+
+           if  ws-achou = "N"
+           and ws-qtd_jogadores_torneio < 50 then
+               add 1 to ws-qtd_jogadores_torneio
+               move ws-qtd_jogadores_torneio to ws-ind_torneio
+               move fd-hist-nome to ws-tor-nome(ws-ind_torneio)
+               move 0 to ws-tor-jogos(ws-ind_torneio)
+               move 0 to ws-tor-vitorias(ws-ind_torneio)
+               move 0 to ws-tor-soma_pontos(ws-ind_torneio)
+               move 0 to ws-tor-melhor_pontuacao(ws-ind_torneio)
+           end-if
+
+           if  ws-ind_torneio <= ws-qtd_jogadores_torneio then
+               add 1 to ws-tor-jogos(ws-ind_torneio)
+               add fd-hist-pontos to ws-tor-soma_pontos(ws-ind_torneio)
+
+               if  fd-hist-posicao = "Primeiro" then
+                   add 1 to ws-tor-vitorias(ws-ind_torneio)
+               end-if
+
+               if  fd-hist-pontos > ws-tor-melhor_pontuacao(ws-ind_torneio) then
+                   move fd-hist-pontos to ws-tor-melhor_pontuacao(ws-ind_torneio)
+               end-if
+           end-if
+
+           .
+       acumula_jogador-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Calcula a media de pontos por jogo de cada jogador
+       *>----------------------------------------------------------------------
+       calcula_medias section.
+
+           move 1 to ws-ind_torneio
+           perform until ws-ind_torneio > ws-qtd_jogadores_torneio
+               if  ws-tor-jogos(ws-ind_torneio) > 0 then
+                   compute ws-tor-media(ws-ind_torneio) =
+                           ws-tor-soma_pontos(ws-ind_torneio) / ws-tor-jogos(ws-ind_torneio)
+               end-if
+               add 1 to ws-ind_torneio
+           end-perform
+
+           .
+       calcula_medias-exit.
+           exit.
+
+       *>----------------------------------------------------------------------
+       *> Exibe o resumo do torneio
+       *>----------------------------------------------------------------------
+       exibe_torneio section.
+
+           display erase
+           display "Resumo do Torneio de " ws-data_inicial " a " ws-data_final
+           display " "
+           display "Jogador    Jogos Vitorias SomaPts Media   Melhor"
+
+           move 1 to ws-ind_torneio
+           perform until ws-ind_torneio > ws-qtd_jogadores_torneio
+               display ws-tor-nome(ws-ind_torneio) " "
+                       ws-tor-jogos(ws-ind_torneio) "   "
+                       ws-tor-vitorias(ws-ind_torneio) "      "
+                       ws-tor-soma_pontos(ws-ind_torneio) "  "
+                       ws-tor-media(ws-ind_torneio) "  "
+                       ws-tor-melhor_pontuacao(ws-ind_torneio)
+               add 1 to ws-ind_torneio
+           end-perform
+
+           if  ws-qtd_jogadores_torneio = 0 then
+               display "Nenhum Jogador Encontrado no Periodo Informado."
+           end-if
+
+           .
+       exibe_torneio-exit.
+           exit.
+
+       finaliza section.
+
+           Stop Run
+
+           .
+       finaliza-exit.
+           exit.
