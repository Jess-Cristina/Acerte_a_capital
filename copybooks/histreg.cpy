@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------------
+      *> Layout do registro de historico de partidas (historico.txt)
+      *> Compartilhado entre o jogo e o relatorio de torneio
+      *>----------------------------------------------------------------------
+          05 fd-hist-data                          pic 9(08).
+          05 fd-hist-hora                          pic 9(08).
+          05 fd-hist-nome                          pic x(10).
+          05 fd-hist-pontos                        pic 9(03).
+          05 fd-hist-posicao                       pic x(08).
