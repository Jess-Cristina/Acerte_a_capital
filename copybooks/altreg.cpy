@@ -0,0 +1,7 @@
+      *>----------------------------------------------------------------------
+      *> Layout do registro de estado/capital (altenativas.txt)
+      *> Compartilhado entre o jogo e a manutencao de capitais
+      *>----------------------------------------------------------------------
+          05 fd-estado                             pic x(25).
+          05 fd-capital                            pic x(25).
+          05 fd-regiao                             pic x(12).
